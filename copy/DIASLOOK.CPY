@@ -0,0 +1,20 @@
+      ******************************************************************
+      *    DIASLOOK.CPY
+      *    Area de parametros do subprograma DIASLOOK. Centraliza a
+      *    consulta de WS-QTDE-DIAS por tipo de processamento em
+      *    DIASTAB.DAT, antes repetida (FILE-CONTROL, FD e paragrafo de
+      *    leitura sequencial) em CALCSLA e PURGSCAN - mesmo motivo de
+      *    DTUTIL.CPY existir para a aritmetica de datas.
+      ******************************************************************
+       01  DIASLOOK-PARM.
+      *    DIASLOOK-TIPO-PROC: chave de busca em DIASTAB-TIPO-PROC.
+           05  DIASLOOK-TIPO-PROC         PIC X(08).
+      *    DIASLOOK-QTDE-DIAS-PADRAO: usado como DIASLOOK-QTDE-DIAS se
+      *    DIASTAB.DAT nao existir ou nao tiver a linha do chamador.
+           05  DIASLOOK-QTDE-DIAS-PADRAO  PIC S9(05).
+           05  DIASLOOK-QTDE-DIAS         PIC S9(05).
+      *    DIASLOOK-ACHOU-SW: "Y" se a linha foi encontrada em
+      *    DIASTAB.DAT; "N" se ficou no padrao (arquivo ausente ou
+      *    tipo de processamento nao cadastrado).
+           05  DIASLOOK-ACHOU-SW          PIC X(01).
+               88  DIASLOOK-ACHOU          VALUE "Y".
