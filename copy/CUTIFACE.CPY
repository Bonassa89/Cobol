@@ -0,0 +1,11 @@
+      ******************************************************************
+      *    CUTIFACE.CPY
+      *    Layout do arquivo de interface (CUTOFFIF.DAT) publicado para
+      *    o sistema parceiro. A data de corte vai no formato exigido
+      *    pela interface externa (MM-DD-YYYY), e nao no formato
+      *    DD/MM/YYYY usado nas telas/relatorios internos.
+      ******************************************************************
+       01  CUTIFACE-REC.
+           05  CUTIFACE-CATEGORIA         PIC X(08).
+           05  CUTIFACE-DATA-CORTE-MMDDYY PIC X(10).
+           05  CUTIFACE-JOB-DESTINO       PIC X(08).
