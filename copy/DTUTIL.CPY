@@ -0,0 +1,31 @@
+      ******************************************************************
+      *    DTUTIL.CPY
+      *    Area de parametros do subprograma DTUTIL. Todo programa que
+      *    precisa de "hoje/data menos N dias" chama DTUTIL com esta
+      *    mesma area em vez de repetir a sequencia ACCEPT FROM DATE /
+      *    INTEGER-OF-DATE / DATE-OF-INTEGER.
+      ******************************************************************
+       01  DTUTIL-PARM.
+      *    DTUTIL-PROGRAMA: programa chamador, usado para identificar
+      *    a origem de um registro no relatorio de erro DTERR.DAT.
+           05  DTUTIL-PROGRAMA            PIC X(08).
+      *    DTUTIL-FUNCAO: "SUBDAYS " = subtrai DTUTIL-QTDE-DIAS de
+      *    DTUTIL-DATA-ENTRADA. "FORMAT  " = so converte
+      *    DTUTIL-DATA-ENTRADA para os formatos alternativos, sem
+      *    subtrair dias.
+           05  DTUTIL-FUNCAO              PIC X(08).
+      *    DTUTIL-MODO: "C" = dias de calendario, "B" = dias uteis
+      *    (consulta HOLCAL.DAT e pula sabado/domingo/feriado).
+           05  DTUTIL-MODO                PIC X(01).
+           05  DTUTIL-DATA-ENTRADA        PIC 9(08).
+           05  DTUTIL-QTDE-DIAS           PIC S9(05).
+           05  DTUTIL-DATA-SAIDA          PIC 9(08).
+      *    Formatos derivados de DTUTIL-DATA-SAIDA, preenchidos em
+      *    toda chamada (SUBDAYS ou FORMAT) para que cada programa nao
+      *    precise fazer sua propria edicao de PIC na saida.
+           05  DTUTIL-DATA-SAIDA-DDMMYYYY PIC X(10).
+           05  DTUTIL-DATA-SAIDA-MMDDYYYY PIC X(10).
+      *    DTUTIL-RETORNO: 00 = OK, 04 = data de entrada invalida,
+      *    08 = funcao/modo desconhecido.
+           05  DTUTIL-RETORNO             PIC S9(04) COMP.
+           05  DTUTIL-MENSAGEM            PIC X(60).
