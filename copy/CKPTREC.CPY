@@ -0,0 +1,11 @@
+      ******************************************************************
+      *    CKPTREC.CPY
+      *    Layout do arquivo de checkpoint (PURGCKPT.DAT) do job de
+      *    expurgo. Guarda a ultima chave processada e a quantidade de
+      *    registros processados, para que um rerun apos ABEND
+      *    continue de onde parou em vez de reler o master inteiro.
+      ******************************************************************
+       01  CKPTREC-REC.
+           05  CKPTREC-ULT-CHAVE          PIC X(10).
+           05  CKPTREC-QTDE-PROCESSADOS   PIC 9(09).
+           05  CKPTREC-DATA-EXECUCAO      PIC 9(08).
