@@ -0,0 +1,13 @@
+      ******************************************************************
+      *    DIASLOG.CPY
+      *    Trilha de auditoria das manutencoes feitas em DIASTAB pela
+      *    transacao CICS DIAS: quem mudou, quando, e o valor anterior
+      *    e o novo valor de DIASTAB-QTDE-DIAS.
+      ******************************************************************
+       01  DIASLOG-REC.
+           05  DIASLOG-DATA               PIC 9(08).
+           05  DIASLOG-HORA               PIC 9(06).
+           05  DIASLOG-USUARIO            PIC X(08).
+           05  DIASLOG-TIPO-PROC          PIC X(08).
+           05  DIASLOG-QTDE-ANTERIOR      PIC S9(05).
+           05  DIASLOG-QTDE-NOVA          PIC S9(05).
