@@ -0,0 +1,13 @@
+      ******************************************************************
+      *    AUDITREC.CPY
+      *    Layout do relatorio de auditoria de data de corte
+      *    (CUTOFFAUD.DAT). Uma linha por categoria processada em
+      *    cada execucao, para responder "qual era a data de corte
+      *    vigente em tal dia de processamento" sem depender do job
+      *    log.
+      ******************************************************************
+       01  AUDITREC-REC.
+           05  AUDITREC-DATA-EXECUCAO     PIC 9(08).
+           05  AUDITREC-CATEGORIA         PIC X(08).
+           05  AUDITREC-DATA-CORTE        PIC 9(08).
+           05  AUDITREC-JOB-DESTINO       PIC X(08).
