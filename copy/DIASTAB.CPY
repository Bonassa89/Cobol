@@ -0,0 +1,23 @@
+      ******************************************************************
+      *    DIASTAB.CPY
+      *    Layout do VSAM KSDS DIASTAB (chave DIASTAB-TIPO-PROC), que
+      *    guarda o WS-QTDE-DIAS usado em WRK-DATA-CALCULADA por tipo
+      *    de processamento. Mantido pela transacao CICS DIAS
+      *    (DIASMNT) para que a equipe de operacao ajuste o prazo sem
+      *    depender de troca de programa.
+      *
+      *    GAP CONHECIDO: DIASMNT grava no cluster VSAM via EXEC CICS
+      *    (FCT DIASTAB); CALCSLA e PURGSCAN leem um arquivo sequencial
+      *    separado, DIASTAB.DAT (mesmo layout, via este copybook), que
+      *    nada no lado online alimenta. Nao existe ainda um job de
+      *    extracao/sincronizacao entre o cluster VSAM e DIASTAB.DAT -
+      *    uma mudanca feita pela transacao DIAS so chega ao lado batch
+      *    quando esse job existir. Ver IMPLEMENTATION_STATUS.md.
+      ******************************************************************
+       01  DIASTAB-REC.
+           05  DIASTAB-TIPO-PROC          PIC X(08).
+           05  DIASTAB-QTDE-DIAS          PIC S9(05).
+           05  DIASTAB-DESCRICAO          PIC X(30).
+           05  DIASTAB-ULT-USUARIO        PIC X(08).
+           05  DIASTAB-ULT-DATA           PIC 9(08).
+           05  DIASTAB-ULT-HORA           PIC 9(06).
