@@ -0,0 +1,9 @@
+      ******************************************************************
+      *    CALTAB.CPY
+      *    Layout do calendario de feriados (HOLCAL.DAT), usado para
+      *    que o calculo de WRK-DATA-CALCULADA conte apenas dias uteis
+      *    (sabados, domingos e feriados da lista nao contam).
+      ******************************************************************
+       01  CALTAB-REC.
+           05  CALTAB-DATA                PIC 9(08).
+           05  CALTAB-DESCRICAO           PIC X(30).
