@@ -0,0 +1,13 @@
+      ******************************************************************
+      *    CUTOFFGDG.CPY
+      *    Layout publicado na GDG de data de corte (ddname
+      *    CUTOFFGDG). Downstream purge/archive jobs leem esta GDG
+      *    como parametro de entrada em vez de recalcular "hoje menos
+      *    N dias" cada um por conta propria - evita o caso classico
+      *    de um job rodar apos a meia-noite e calcular um corte
+      *    diferente do que o job anterior calculou.
+      ******************************************************************
+       01  CUTOFFGDG-REC.
+           05  CUTOFFGDG-CATEGORIA        PIC X(08).
+           05  CUTOFFGDG-DATA-CORTE       PIC 9(08).
+           05  CUTOFFGDG-DATA-EXECUCAO    PIC 9(08).
