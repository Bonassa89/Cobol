@@ -0,0 +1,13 @@
+      ******************************************************************
+      *    RETTAB.CPY
+      *    Layout do arquivo de parametros de retencao (RETTAB.DAT).
+      *    Uma linha por categoria de retencao. A quantidade de dias
+      *    de corte (RETTAB-QTDE-DIAS) e mantida aqui para que uma
+      *    mudanca de prazo de retencao seja uma atualizacao de
+      *    parametro, nao uma mudanca de programa.
+      ******************************************************************
+       01  RETTAB-REC.
+           05  RETTAB-CATEGORIA           PIC X(08).
+           05  RETTAB-DESCRICAO           PIC X(30).
+           05  RETTAB-QTDE-DIAS           PIC 9(05).
+           05  RETTAB-JOB-DESTINO         PIC X(08).
