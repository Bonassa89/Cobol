@@ -0,0 +1,13 @@
+      ******************************************************************
+      *    DTERR.CPY
+      *    Layout do relatorio de erro de datas (DTERR.DAT), gravado
+      *    pelo DTUTIL quando uma data de entrada nao passa pela
+      *    validacao e a COMPUTE com FUNCTION INTEGER-OF-DATE e
+      *    desviada em vez de abendar o job.
+      ******************************************************************
+       01  DTERR-REC.
+           05  DTERR-DATA-EXECUCAO        PIC 9(08).
+           05  DTERR-PROGRAMA             PIC X(08).
+           05  DTERR-FUNCAO               PIC X(08).
+           05  DTERR-DATA-INVALIDA        PIC 9(08).
+           05  DTERR-MENSAGEM             PIC X(60).
