@@ -0,0 +1,40 @@
+      ******************************************************************
+      *    DIASMS.CPY
+      *    Copybook simbolico do mapset BMS DIASMS / mapa DIASMAP,
+      *    normalmente gerado pela montagem do macro BMS (DFHMDF) e
+      *    incluido aqui como faria o DFHMSP/DFHMSD padrao. Mantido a
+      *    mao neste tip pois o mapset fisico nao faz parte deste
+      *    repositorio de fontes COBOL.
+      ******************************************************************
+       01  DIASMAPI.
+           05  FILLER                     PIC X(12).
+           05  TIPOPROCL                   PIC S9(4) COMP.
+           05  TIPOPROCF                   PIC X.
+           05  FILLER REDEFINES TIPOPROCF.
+               10  TIPOPROCA                PIC X.
+           05  TIPOPROCI                   PIC X(8).
+           05  QTDDIASL                    PIC S9(4) COMP.
+           05  QTDDIASF                    PIC X.
+           05  FILLER REDEFINES QTDDIASF.
+               10  QTDDIASA                 PIC X.
+           05  QTDDIASI                    PIC X(5).
+           05  DESCRL                       PIC S9(4) COMP.
+           05  DESCRF                       PIC X.
+           05  FILLER REDEFINES DESCRF.
+               10  DESCRA                    PIC X.
+           05  DESCRI                       PIC X(30).
+           05  MSGOL                        PIC S9(4) COMP.
+           05  MSGOF                        PIC X.
+           05  FILLER REDEFINES MSGOF.
+               10  MSGOA                     PIC X.
+           05  MSGOI                        PIC X(60).
+       01  DIASMAPO REDEFINES DIASMAPI.
+           05  FILLER                     PIC X(12).
+           05  FILLER                     PIC X(3).
+           05  TIPOPROCO                   PIC X(8).
+           05  FILLER                     PIC X(3).
+           05  QTDDIASO                    PIC X(5).
+           05  FILLER                     PIC X(3).
+           05  DESCRO                       PIC X(30).
+           05  FILLER                     PIC X(3).
+           05  MSGOO                        PIC X(60).
