@@ -0,0 +1,10 @@
+      ******************************************************************
+      *    MASTREC.CPY
+      *    Layout do arquivo master (MASTER.DAT) varrido pelo job de
+      *    expurgo contra a data de corte em WRK-DATA-CALCULADA.
+      ******************************************************************
+       01  MASTREC.
+           05  MASTREC-CHAVE              PIC X(10).
+           05  MASTREC-DATA-REF           PIC 9(08).
+           05  MASTREC-DESCRICAO          PIC X(30).
+           05  MASTREC-STATUS-EXPURGO     PIC X(01).
