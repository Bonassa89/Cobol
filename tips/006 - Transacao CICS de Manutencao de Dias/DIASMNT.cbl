@@ -0,0 +1,175 @@
+      ******************************************************************
+      *    PROGRAM-ID. DIASMNT  (transacao CICS DIAS)
+      *    Tela de manutencao do WS-QTDE-DIAS usado em
+      *    WRK-DATA-CALCULADA, por tipo de processamento. Antes disso
+      *    uma mudanca de prazo exigia troca de programa; agora a
+      *    equipe de operacao atualiza DIASTAB (VSAM KSDS) por esta
+      *    transacao, com trilha de auditoria em DIASLOG (quem mudou
+      *    e quando).
+      *
+      *    GAP CONHECIDO: o lado batch (CALCSLA, PURGSCAN) ainda le um
+      *    extrato sequencial separado, DIASTAB.DAT, que nenhuma rotina
+      *    alimenta a partir deste cluster VSAM - ver copy/DIASTAB.CPY.
+      *
+      *    NOTA: este fonte usa EXEC CICS e nao passa por
+      *    "cobc -fsyntax-only" (o GnuCOBOL nao traduz CICS sem um
+      *    pre-processador externo). Mantido no dialeto CICS/COBOL
+      *    padrao do restante do sistema e revisado a mao.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DIASMNT.
+       AUTHOR. EQUIPE-ONLINE.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-RESP                    PIC S9(8) COMP.
+       01  WS-USERID                  PIC X(08).
+       01  WS-ABSTIME                 PIC S9(15) COMP-3.
+       01  WS-HOJE                    PIC 9(08).
+       01  WS-AGORA                   PIC 9(06).
+       01  WS-QTDE-NOVA               PIC S9(05).
+       01  WS-QTDE-ANTERIOR           PIC S9(05).
+       01  WS-QTDE-OK-SW              PIC X(01).
+           88  WS-QTDE-OK              VALUE "Y".
+
+       COPY "DIASMS.CPY".
+       COPY "DIASTAB.CPY".
+       COPY "DIASLOG.CPY".
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA                PIC X(01).
+
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL.
+           IF EIBCALEN = 0
+               PERFORM 1000-TELA-INICIAL
+           ELSE
+               PERFORM 2000-PROCESSAR-MANUTENCAO
+           END-IF
+           EXEC CICS RETURN
+               TRANSID("DIAS")
+               COMMAREA(DFHCOMMAREA)
+           END-EXEC.
+
+       1000-TELA-INICIAL.
+           MOVE SPACES TO DIASMAPO
+           MOVE "INFORME TIPO DE PROCESSAMENTO E NOVA QTDE DE DIAS"
+               TO MSGOO
+           EXEC CICS SEND MAP("DIASMAP")
+               MAPSET("DIASMS")
+               ERASE
+           END-EXEC.
+
+       2000-PROCESSAR-MANUTENCAO.
+           EXEC CICS RECEIVE MAP("DIASMAP")
+               MAPSET("DIASMS")
+               INTO(DIASMAPI)
+               RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE "ERRO AO RECEBER A TELA - TENTE NOVAMENTE"
+                   TO MSGOO
+               EXEC CICS SEND MAP("DIASMAP")
+                   MAPSET("DIASMS")
+                   DATAONLY
+               END-EXEC
+           ELSE
+               PERFORM 2050-VALIDAR-QTDE-NOVA
+               IF NOT WS-QTDE-OK
+                   MOVE "QUANTIDADE DE DIAS INVALIDA (INFORME 1 A 9999)"
+                       TO MSGOO
+                   EXEC CICS SEND MAP("DIASMAP")
+                       MAPSET("DIASMS")
+                       DATAONLY
+                   END-EXEC
+               ELSE
+                   EXEC CICS READ FILE("DIASTAB")
+                       RIDFLD(TIPOPROCI)
+                       INTO(DIASTAB-REC)
+                       UPDATE
+                       RESP(WS-RESP)
+                   END-EXEC
+                   IF WS-RESP NOT = DFHRESP(NORMAL)
+                       MOVE "TIPO DE PROCESSAMENTO NAO CADASTRADO"
+                           TO MSGOO
+                       EXEC CICS SEND MAP("DIASMAP")
+                           MAPSET("DIASMS")
+                           DATAONLY
+                       END-EXEC
+                   ELSE
+                       PERFORM 2100-ATUALIZAR-DIASTAB
+                   END-IF
+               END-IF
+           END-IF.
+
+      *    QTDDIASI e um campo de tela (X(5)), nao uma PIC numerica -
+      *    uma entrada em branco ou nao numerica precisa ser rejeitada
+      *    aqui, antes de virar DIASTAB-QTDE-DIAS, no mesmo espirito
+      *    defensivo de 1050-VALIDAR-DATA em DTUTIL para datas.
+       2050-VALIDAR-QTDE-NOVA.
+           MOVE "Y" TO WS-QTDE-OK-SW
+           IF QTDDIASI NOT NUMERIC
+               MOVE "N" TO WS-QTDE-OK-SW
+           ELSE
+               MOVE QTDDIASI TO WS-QTDE-NOVA
+               IF WS-QTDE-NOVA < 1 OR WS-QTDE-NOVA > 9999
+                   MOVE "N" TO WS-QTDE-OK-SW
+               END-IF
+           END-IF.
+
+       2100-ATUALIZAR-DIASTAB.
+           MOVE DIASTAB-QTDE-DIAS     TO WS-QTDE-ANTERIOR
+           EXEC CICS ASSIGN USERID(WS-USERID) END-EXEC
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+               YYYYMMDD(WS-HOJE)
+               TIME(WS-AGORA)
+           END-EXEC
+           MOVE WS-QTDE-NOVA          TO DIASTAB-QTDE-DIAS
+           MOVE WS-USERID             TO DIASTAB-ULT-USUARIO
+           MOVE WS-HOJE               TO DIASTAB-ULT-DATA
+           MOVE WS-AGORA              TO DIASTAB-ULT-HORA
+           EXEC CICS REWRITE FILE("DIASTAB")
+               FROM(DIASTAB-REC)
+               RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE "ERRO AO GRAVAR DIASTAB - ALTERACAO NAO APLICADA"
+                   TO MSGOO
+               EXEC CICS SEND MAP("DIASMAP")
+                   MAPSET("DIASMS")
+                   DATAONLY
+               END-EXEC
+           ELSE
+               PERFORM 2200-GRAVAR-LOG
+               MOVE DIASTAB-TIPO-PROC     TO TIPOPROCO
+               MOVE DIASTAB-DESCRICAO     TO DESCRO
+               IF WS-RESP = DFHRESP(NORMAL)
+                   MOVE "QUANTIDADE DE DIAS ATUALIZADA COM SUCESSO"
+                       TO MSGOO
+               ELSE
+                   MOVE "ATUALIZADO, MAS FALHOU A TRILHA DE AUDITORIA"
+                       TO MSGOO
+               END-IF
+               EXEC CICS SEND MAP("DIASMAP")
+                   MAPSET("DIASMS")
+                   DATAONLY
+               END-EXEC
+           END-IF.
+
+      *    WS-RESP e reavaliado pelo chamador (2100) apos este PERFORM,
+      *    para diferenciar "atualizou DIASTAB mas a trilha de
+      *    auditoria falhou" de sucesso completo.
+       2200-GRAVAR-LOG.
+           MOVE WS-HOJE               TO DIASLOG-DATA
+           MOVE WS-AGORA              TO DIASLOG-HORA
+           MOVE WS-USERID             TO DIASLOG-USUARIO
+           MOVE DIASTAB-TIPO-PROC     TO DIASLOG-TIPO-PROC
+           MOVE WS-QTDE-ANTERIOR      TO DIASLOG-QTDE-ANTERIOR
+           MOVE WS-QTDE-NOVA          TO DIASLOG-QTDE-NOVA
+      *    DIASLOG e um ESDS (log append-only) - sem RIDFLD, o proprio
+      *    CICS posiciona o novo registro no fim do arquivo.
+           EXEC CICS WRITE FILE("DIASLOG")
+               FROM(DIASLOG-REC)
+               RESP(WS-RESP)
+           END-EXEC.
