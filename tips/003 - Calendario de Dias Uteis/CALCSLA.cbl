@@ -0,0 +1,68 @@
+      ******************************************************************
+      *    PROGRAM-ID. CALCSLA
+      *    Calcula WRK-DATA-CALCULADA subtraindo WS-QTDE-DIAS dias
+      *    UTEIS (nao dias de calendario) de DTPROC-DT-FECHA, para que
+      *    vencimentos de SLA nao caiam em sabado, domingo ou feriado
+      *    cadastrado em HOLCAL.DAT. A aritmetica de datas em si e
+      *    feita pelo subprograma central DTUTIL (modo "B").
+      *    WS-QTDE-DIAS vem de DIASTAB.DAT por tipo de processamento,
+      *    via o subprograma central DIASLOOK, em vez de um literal
+      *    fixo ou de FILE-CONTROL/FD proprios para DIASTAB.DAT (a
+      *    mesma duplicacao que DTUTIL centraliza para aritmetica de
+      *    datas) - se DIASTAB.DAT nao existir ou nao tiver a linha
+      *    "CALCSLA ", DIASLOOK devolve WS-QTDE-DIAS-PADRAO e o job
+      *    segue. DIASTAB.DAT e so o extrato sequencial do lado batch
+      *    (ver GAP CONHECIDO em copy/DIASTAB.CPY) - ainda nao e
+      *    alimentado pela transacao CICS DIAS. DTPROC-DT-FECHA vem de
+      *    ACCEPT FROM DATE (a data de execucao do job), mesma fonte
+      *    que RETCUT/PURGSCAN usam para "hoje" - nao mais um literal
+      *    fixo, que travava o resultado sempre na mesma data.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALCSLA.
+       AUTHOR. EQUIPE-BATCH.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  DTPROC-DT-FECHA            PIC 9(08) VALUE ZEROS.
+       01  WS-QTDE-DIAS               PIC S9(05) VALUE ZEROS.
+       01  WRK-DATA-CALCULADA         PIC 9(08) VALUE ZEROS.
+
+       01  WS-QTDE-DIAS-PADRAO        PIC S9(05) VALUE 5.
+
+       COPY "DIASLOOK.CPY".
+       COPY "DTUTIL.CPY".
+
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL.
+           ACCEPT DTPROC-DT-FECHA FROM DATE YYYYMMDD
+           PERFORM 2000-OBTER-QTDE-DIAS
+           PERFORM 3000-CALCULAR-DATA-UTIL
+           DISPLAY "CALCSLA: DATA BASE.......: " DTPROC-DT-FECHA
+           DISPLAY "CALCSLA: QTDE DIAS UTEIS.: " WS-QTDE-DIAS
+           DISPLAY "CALCSLA: DATA CALCULADA..: " WRK-DATA-CALCULADA
+           STOP RUN.
+
+       2000-OBTER-QTDE-DIAS.
+           MOVE "CALCSLA "           TO DIASLOOK-TIPO-PROC
+           MOVE WS-QTDE-DIAS-PADRAO  TO DIASLOOK-QTDE-DIAS-PADRAO
+           CALL "DIASLOOK" USING DIASLOOK-PARM
+           MOVE DIASLOOK-QTDE-DIAS   TO WS-QTDE-DIAS
+           IF NOT DIASLOOK-ACHOU
+               DISPLAY "CALCSLA: DIASTAB.DAT SEM A LINHA - "
+                       "USANDO PADRAO " WS-QTDE-DIAS-PADRAO
+           END-IF.
+
+       3000-CALCULAR-DATA-UTIL.
+           MOVE "CALCSLA "           TO DTUTIL-PROGRAMA
+           MOVE "SUBDAYS "           TO DTUTIL-FUNCAO
+           MOVE "B"                  TO DTUTIL-MODO
+           MOVE DTPROC-DT-FECHA      TO DTUTIL-DATA-ENTRADA
+           MOVE WS-QTDE-DIAS         TO DTUTIL-QTDE-DIAS
+           CALL "DTUTIL" USING DTUTIL-PARM
+           IF DTUTIL-RETORNO NOT = 0
+               DISPLAY "CALCSLA: " DTUTIL-MENSAGEM
+                       " (VEJA DTERR.DAT)"
+           ELSE
+               MOVE DTUTIL-DATA-SAIDA    TO WRK-DATA-CALCULADA
+           END-IF.
