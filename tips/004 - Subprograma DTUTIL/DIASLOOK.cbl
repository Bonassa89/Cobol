@@ -0,0 +1,62 @@
+      ******************************************************************
+      *    PROGRAM-ID. DIASLOOK
+      *    Subprograma central da consulta de WS-QTDE-DIAS por tipo de
+      *    processamento em DIASTAB.DAT. Antes desta rotina existir,
+      *    CALCSLA e PURGSCAN tinham cada um seu proprio FILE-CONTROL/
+      *    FD/paragrafo de leitura sequencial para a mesma tabela -
+      *    exatamente o problema que DTUTIL resolve para aritmetica de
+      *    datas, so que para esta consulta. Um CALL so, os dois
+      *    chamadores usam DIASLOOK-PARM em vez de duplicar a logica.
+      *    GAP CONHECIDO (ver copy/DIASTAB.CPY): continua sendo o
+      *    extrato sequencial DIASTAB.DAT, nao o cluster VSAM mantido
+      *    pela transacao CICS DIAS - este subprograma centraliza a
+      *    leitura do lado batch, mas nao resolve a sincronizacao
+      *    online/batch.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DIASLOOK.
+       AUTHOR. EQUIPE-BATCH.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DIASTAB-FILE ASSIGN TO "DIASTAB.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-DIASTAB-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DIASTAB-FILE
+           RECORDING MODE IS F.
+       COPY "DIASTAB.CPY".
+
+       WORKING-STORAGE SECTION.
+       01  WS-DIASTAB-STATUS          PIC X(02) VALUE "00".
+       01  WS-DIASTAB-EOF-SW          PIC X(01) VALUE "N".
+           88  WS-DIASTAB-EOF         VALUE "Y".
+
+       LINKAGE SECTION.
+       COPY "DIASLOOK.CPY".
+
+       PROCEDURE DIVISION USING DIASLOOK-PARM.
+       0000-PRINCIPAL.
+           MOVE DIASLOOK-QTDE-DIAS-PADRAO TO DIASLOOK-QTDE-DIAS
+           MOVE "N" TO DIASLOOK-ACHOU-SW
+           MOVE "N" TO WS-DIASTAB-EOF-SW
+           OPEN INPUT DIASTAB-FILE
+           IF WS-DIASTAB-STATUS = "00"
+               PERFORM UNTIL WS-DIASTAB-EOF OR DIASLOOK-ACHOU
+                   READ DIASTAB-FILE
+                       AT END
+                           MOVE "Y" TO WS-DIASTAB-EOF-SW
+                       NOT AT END
+                           IF DIASTAB-TIPO-PROC = DIASLOOK-TIPO-PROC
+                               MOVE DIASTAB-QTDE-DIAS
+                                   TO DIASLOOK-QTDE-DIAS
+                               MOVE "Y" TO DIASLOOK-ACHOU-SW
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE DIASTAB-FILE
+           END-IF
+           GOBACK.
