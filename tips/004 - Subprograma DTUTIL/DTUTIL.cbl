@@ -0,0 +1,306 @@
+      ******************************************************************
+      *    PROGRAM-ID. DTUTIL
+      *    Subprograma central de aritmetica de datas. Concentra a
+      *    sequencia INTEGER-OF-DATE / DATE-OF-INTEGER usada em todo
+      *    job batch que precisa de "data menos N dias", em modo
+      *    calendario ou em modo dia util (feriados em HOLCAL.DAT).
+      *    Qualquer correcao na logica de datas passa a ser feita uma
+      *    unica vez, aqui. A data de entrada e validada antes de
+      *    qualquer FUNCTION INTEGER-OF-DATE; uma data invalida ou
+      *    zerada nunca chega a COMPUTE - e desviada para DTERR.DAT e
+      *    devolvida ao chamador via DTUTIL-RETORNO, em vez de abendar
+      *    o job.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DTUTIL.
+       AUTHOR. EQUIPE-BATCH.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HOLCAL-FILE ASSIGN TO "HOLCAL.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-HOLCAL-STATUS.
+           SELECT DTERR-FILE ASSIGN TO "DTERR.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-DTERR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HOLCAL-FILE
+           RECORDING MODE IS F.
+       COPY "CALTAB.CPY".
+
+       FD  DTERR-FILE
+           RECORDING MODE IS F.
+       COPY "DTERR.CPY".
+
+       WORKING-STORAGE SECTION.
+       01  WS-HOLCAL-STATUS           PIC X(02) VALUE "00".
+       01  WS-DTERR-STATUS            PIC X(02) VALUE "00".
+       01  WS-EOF-SW                  PIC X(01) VALUE "N".
+           88  WS-EOF                 VALUE "Y".
+       01  WS-FERIADOS-CARREGADOS-SW  PIC X(01) VALUE "N".
+           88  WS-FERIADOS-CARREGADOS VALUE "Y".
+       01  WS-HOLCAL-OK-SW            PIC X(01) VALUE "Y".
+           88  WS-HOLCAL-OK           VALUE "Y".
+
+       01  WS-FERIADOS-TAB.
+           05  WS-FERIADO              OCCURS 366 TIMES
+                                        PIC 9(08).
+       01  WS-QTDE-FERIADOS           PIC 9(05) VALUE ZEROS.
+
+       01  WS-DATA-WRK-INT            PIC S9(09) COMP.
+       01  WS-DIAS-RESTANTES          PIC S9(05).
+       01  WS-DIA-SEMANA              PIC 9(01).
+       01  WS-IDX                     PIC 9(05).
+       01  WS-E-FERIADO-SW            PIC X(01).
+           88  WS-E-FERIADO           VALUE "Y".
+
+       01  WS-DIAS-MES-TAB            PIC X(24)
+                                       VALUE "312831303130313130313031".
+       01  WS-DIAS-MES-R REDEFINES WS-DIAS-MES-TAB.
+           05  WS-DIAS-MES             OCCURS 12 TIMES PIC 9(02).
+       01  WS-MAX-DIA                 PIC 9(02).
+
+       01  WS-ENTRADA-NUM             PIC 9(08).
+       01  WS-ENTRADA-GRP REDEFINES WS-ENTRADA-NUM.
+           05  WS-ENTRADA-AAAA         PIC 9(04).
+           05  WS-ENTRADA-MM           PIC 9(02).
+           05  WS-ENTRADA-DD           PIC 9(02).
+       01  WS-DATA-OK-SW              PIC X(01).
+           88  WS-DATA-OK              VALUE "Y".
+
+       01  WS-SAIDA-NUM                PIC 9(08).
+       01  WS-SAIDA-GRP REDEFINES WS-SAIDA-NUM.
+           05  WS-SAIDA-AAAA            PIC 9(04).
+           05  WS-SAIDA-MM              PIC 9(02).
+           05  WS-SAIDA-DD              PIC 9(02).
+
+       LINKAGE SECTION.
+       COPY "DTUTIL.CPY".
+
+       PROCEDURE DIVISION USING DTUTIL-PARM.
+       0000-PRINCIPAL.
+           MOVE 0 TO DTUTIL-RETORNO
+           MOVE SPACES TO DTUTIL-MENSAGEM
+           EVALUATE DTUTIL-FUNCAO
+               WHEN "SUBDAYS "
+                   PERFORM 1050-VALIDAR-DATA
+                   IF WS-DATA-OK
+                       PERFORM 1000-SUBTRAIR-DIAS
+                       IF DTUTIL-RETORNO = 0
+                           PERFORM 1300-FORMATAR-SAIDA
+                       END-IF
+                   ELSE
+                       MOVE 4 TO DTUTIL-RETORNO
+                       MOVE "DTUTIL: DATA DE ENTRADA INVALIDA" TO
+                           DTUTIL-MENSAGEM
+                       PERFORM 1900-GRAVAR-ERRO
+                   END-IF
+               WHEN "FORMAT  "
+                   PERFORM 1050-VALIDAR-DATA
+                   IF WS-DATA-OK
+                       MOVE DTUTIL-DATA-ENTRADA TO DTUTIL-DATA-SAIDA
+                       PERFORM 1300-FORMATAR-SAIDA
+                   ELSE
+                       MOVE 4 TO DTUTIL-RETORNO
+                       MOVE "DTUTIL: DATA DE ENTRADA INVALIDA" TO
+                           DTUTIL-MENSAGEM
+                       PERFORM 1900-GRAVAR-ERRO
+                   END-IF
+               WHEN OTHER
+                   MOVE 8 TO DTUTIL-RETORNO
+                   MOVE "DTUTIL: FUNCAO DESCONHECIDA" TO
+                       DTUTIL-MENSAGEM
+           END-EVALUATE
+           GOBACK.
+
+       1050-VALIDAR-DATA.
+           MOVE "Y" TO WS-DATA-OK-SW
+           MOVE DTUTIL-DATA-ENTRADA TO WS-ENTRADA-NUM
+           IF DTUTIL-DATA-ENTRADA = ZEROS
+               MOVE "N" TO WS-DATA-OK-SW
+           ELSE
+               IF WS-ENTRADA-AAAA < 1601
+                  OR WS-ENTRADA-MM < 1 OR WS-ENTRADA-MM > 12
+                  OR WS-ENTRADA-DD < 1
+                   MOVE "N" TO WS-DATA-OK-SW
+               ELSE
+                   MOVE WS-DIAS-MES(WS-ENTRADA-MM) TO WS-MAX-DIA
+                   IF WS-ENTRADA-MM = 2
+                      AND FUNCTION MOD(WS-ENTRADA-AAAA, 4) = 0
+                      AND (FUNCTION MOD(WS-ENTRADA-AAAA, 100) NOT = 0
+                           OR FUNCTION MOD(WS-ENTRADA-AAAA, 400) = 0)
+                       MOVE 29 TO WS-MAX-DIA
+                   END-IF
+                   IF WS-ENTRADA-DD > WS-MAX-DIA
+                       MOVE "N" TO WS-DATA-OK-SW
+                   END-IF
+               END-IF
+           END-IF.
+
+       1900-GRAVAR-ERRO.
+           OPEN EXTEND DTERR-FILE
+           IF WS-DTERR-STATUS NOT = "00"
+               OPEN OUTPUT DTERR-FILE
+           END-IF
+           ACCEPT DTERR-DATA-EXECUCAO FROM DATE YYYYMMDD
+           MOVE DTUTIL-PROGRAMA      TO DTERR-PROGRAMA
+           MOVE DTUTIL-FUNCAO        TO DTERR-FUNCAO
+           MOVE DTUTIL-DATA-ENTRADA  TO DTERR-DATA-INVALIDA
+           MOVE DTUTIL-MENSAGEM      TO DTERR-MENSAGEM
+           WRITE DTERR-REC
+           CLOSE DTERR-FILE.
+
+       1000-SUBTRAIR-DIAS.
+           EVALUATE DTUTIL-MODO
+               WHEN "C"
+                   PERFORM 1100-SUBTRAIR-CALENDARIO
+               WHEN "B"
+                   PERFORM 1200-SUBTRAIR-DIAS-UTEIS
+               WHEN OTHER
+                   MOVE 8 TO DTUTIL-RETORNO
+                   MOVE "DTUTIL: MODO DESCONHECIDO" TO
+                       DTUTIL-MENSAGEM
+           END-EVALUATE.
+
+       1100-SUBTRAIR-CALENDARIO.
+           COMPUTE WS-DATA-WRK-INT =
+                   FUNCTION INTEGER-OF-DATE(DTUTIL-DATA-ENTRADA)
+                   - DTUTIL-QTDE-DIAS
+           COMPUTE DTUTIL-DATA-SAIDA =
+                   FUNCTION DATE-OF-INTEGER(WS-DATA-WRK-INT).
+
+      *    DTUTIL-QTDE-DIAS precisa ser positiva para o modo "B": zero
+      *    deixa o PERFORM UNTIL abaixo sem executar nenhuma iteracao
+      *    (DTUTIL-DATA-SAIDA nunca seria atribuida) e um valor negativo
+      *    faria WS-DIAS-RESTANTES se afastar de zero a cada dia util,
+      *    nunca terminando de forma correta. Mesmo tratamento de
+      *    "entrada invalida, RETORNO=04, grava DTERR.DAT" que
+      *    1050-VALIDAR-DATA ja da para data de entrada. Modo "C" nao
+      *    precisa disso - SUBTRACT/COMPUTE aceitam 0 e negativo sem
+      *    produzir resultado errado.
+       1200-SUBTRAIR-DIAS-UTEIS.
+           IF DTUTIL-QTDE-DIAS NOT > 0
+               MOVE 4 TO DTUTIL-RETORNO
+               MOVE "DTUTIL: QTDE DE DIAS INVALIDA PARA MODO B"
+                   TO DTUTIL-MENSAGEM
+               PERFORM 1900-GRAVAR-ERRO
+           ELSE
+               PERFORM 1205-SUBTRAIR-DIAS-UTEIS-NUCLEO
+           END-IF.
+
+       1205-SUBTRAIR-DIAS-UTEIS-NUCLEO.
+           IF NOT WS-FERIADOS-CARREGADOS
+               PERFORM 1210-CARREGAR-FERIADOS
+           END-IF
+           IF NOT WS-HOLCAL-OK
+               MOVE 8 TO DTUTIL-RETORNO
+               MOVE "DTUTIL: HOLCAL.DAT INDISPONIVEL - MODO B ABORTADO"
+                   TO DTUTIL-MENSAGEM
+               PERFORM 1900-GRAVAR-ERRO
+           ELSE
+               MOVE DTUTIL-QTDE-DIAS      TO WS-DIAS-RESTANTES
+               COMPUTE WS-DATA-WRK-INT =
+                       FUNCTION INTEGER-OF-DATE(DTUTIL-DATA-ENTRADA)
+               PERFORM UNTIL WS-DIAS-RESTANTES = 0
+                   SUBTRACT 1 FROM WS-DATA-WRK-INT
+                   COMPUTE DTUTIL-DATA-SAIDA =
+                           FUNCTION DATE-OF-INTEGER(WS-DATA-WRK-INT)
+                   COMPUTE WS-DIA-SEMANA =
+                           FUNCTION MOD(WS-DATA-WRK-INT, 7)
+                   IF WS-DIA-SEMANA NOT = 0 AND WS-DIA-SEMANA NOT = 6
+                       PERFORM 1220-VERIFICAR-FERIADO
+                       IF NOT WS-E-FERIADO
+                           SUBTRACT 1 FROM WS-DIAS-RESTANTES
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+      *    Se HOLCAL.DAT nao puder ser aberto, WS-HOLCAL-OK-SW fica
+      *    "N" e 1200-SUBTRAIR-DIAS-UTEIS desvia para DTERR.DAT em vez
+      *    de seguir em modo "so pula fim de semana" sem avisar o
+      *    chamador - mesmo principio de 1050-VALIDAR-DATA para datas
+      *    invalidas. WS-FERIADO tem OCCURS 366 (um ano de feriados);
+      *    uma linha alem desse limite e ignorada e gravada em
+      *    DTERR.DAT (1215-FERIADO-IGNORADO) em vez de indexar
+      *    WS-FERIADO(WS-QTDE-FERIADOS) fora da tabela.
+       1210-CARREGAR-FERIADOS.
+           OPEN INPUT HOLCAL-FILE
+           IF WS-HOLCAL-STATUS NOT = "00"
+               DISPLAY "DTUTIL: HOLCAL.DAT NAO ENCONTRADO - STATUS "
+                       WS-HOLCAL-STATUS
+               MOVE "N" TO WS-HOLCAL-OK-SW
+           ELSE
+               MOVE "N" TO WS-EOF-SW
+               PERFORM UNTIL WS-EOF
+                   READ HOLCAL-FILE
+                       AT END
+                           MOVE "Y" TO WS-EOF-SW
+                       NOT AT END
+                           IF WS-QTDE-FERIADOS < 366
+                               ADD 1 TO WS-QTDE-FERIADOS
+                               MOVE CALTAB-DATA
+                                   TO WS-FERIADO(WS-QTDE-FERIADOS)
+                           ELSE
+                               PERFORM 1215-FERIADO-IGNORADO
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE HOLCAL-FILE
+           END-IF
+           MOVE "Y" TO WS-FERIADOS-CARREGADOS-SW.
+
+      *    HOLCAL.DAT com mais de 366 linhas: a linha excedente e
+      *    registrada em DTERR.DAT (mesmo layout usado por
+      *    1900-GRAVAR-ERRO) em vez de estourar silenciosamente
+      *    WS-FERIADOS-TAB ou abortar o carregamento das 366 ja lidas.
+       1215-FERIADO-IGNORADO.
+           DISPLAY "DTUTIL: HOLCAL.DAT PASSA DE 366 FERIADOS - LINHA "
+                   CALTAB-DATA " IGNORADA"
+           OPEN EXTEND DTERR-FILE
+           IF WS-DTERR-STATUS NOT = "00"
+               OPEN OUTPUT DTERR-FILE
+           END-IF
+           ACCEPT DTERR-DATA-EXECUCAO FROM DATE YYYYMMDD
+           MOVE "DTUTIL  "           TO DTERR-PROGRAMA
+           MOVE "HOLCAL  "           TO DTERR-FUNCAO
+           MOVE CALTAB-DATA          TO DTERR-DATA-INVALIDA
+           MOVE "FERIADO IGNORADO - LIMITE DE 366 LINHAS EXCEDIDO"
+               TO DTERR-MENSAGEM
+           WRITE DTERR-REC
+           CLOSE DTERR-FILE.
+
+       1220-VERIFICAR-FERIADO.
+           MOVE "N" TO WS-E-FERIADO-SW
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-QTDE-FERIADOS
+                      OR WS-E-FERIADO
+               IF WS-FERIADO(WS-IDX) = DTUTIL-DATA-SAIDA
+                   MOVE "Y" TO WS-E-FERIADO-SW
+               END-IF
+           END-PERFORM.
+
+      *    Deriva DTUTIL-DATA-SAIDA-DDMMYYYY (DD/MM/YYYY, para tela) e
+      *    DTUTIL-DATA-SAIDA-MMDDYYYY (MM-DD-YYYY, formato exigido por
+      *    interfaces externas) a partir de DTUTIL-DATA-SAIDA, para que
+      *    nenhum programa chamador precise editar o PIC da data na
+      *    saida por conta propria.
+       1300-FORMATAR-SAIDA.
+           MOVE DTUTIL-DATA-SAIDA TO WS-SAIDA-NUM
+           STRING WS-SAIDA-DD    DELIMITED BY SIZE
+                  "/"            DELIMITED BY SIZE
+                  WS-SAIDA-MM    DELIMITED BY SIZE
+                  "/"            DELIMITED BY SIZE
+                  WS-SAIDA-AAAA  DELIMITED BY SIZE
+               INTO DTUTIL-DATA-SAIDA-DDMMYYYY
+           END-STRING
+           STRING WS-SAIDA-MM    DELIMITED BY SIZE
+                  "-"            DELIMITED BY SIZE
+                  WS-SAIDA-DD    DELIMITED BY SIZE
+                  "-"            DELIMITED BY SIZE
+                  WS-SAIDA-AAAA  DELIMITED BY SIZE
+               INTO DTUTIL-DATA-SAIDA-MMDDYYYY
+           END-STRING.
