@@ -0,0 +1,206 @@
+      ******************************************************************
+      *    PROGRAM-ID. RETCUT
+      *    Calcula a data de corte de retencao (WS-DATA-COU) a partir
+      *    da quantidade de dias parametrizada em RETTAB.DAT, em vez
+      *    de um literal "40" fixo no COMPUTE. Uma mudanca de prazo de
+      *    retencao passa a ser uma atualizacao de parametro. A
+      *    aritmetica de datas em si fica centralizada no subprograma
+      *    DTUTIL, para que toda data-logic fix seja feita uma vez so.
+      *    Cada corte calculado com sucesso e gravado em CUTOFFAUD.DAT
+      *    (data de execucao, categoria, data de corte e job de
+      *    destino) para consulta de auditoria. RETTAB.DAT pode ter
+      *    varias categorias (40/90/365 dias, por exemplo) - todas sao
+      *    processadas na mesma execucao, a partir do mesmo "hoje",
+      *    para que as janelas fiquem sincronizadas entre si. Cada
+      *    corte tambem e publicado na GDG CUTOFFGDG (ddname logico;
+      *    em producao a JCL aponta para a proxima geracao, por
+      *    exemplo //CUTOFFGDG DD DSN=PROD.BATCH.CUTOFF.GDG(+1)) para
+      *    que os jobs de expurgo/arquivamento leiam o corte em vez de
+      *    recalcular "hoje menos N dias" cada um por conta propria.
+      *    A data de corte tambem sai formatada em DD/MM/YYYY (tela) e
+      *    e publicada em CUTOFFIF.DAT no formato MM-DD-YYYY exigido
+      *    pelo sistema parceiro - ambas vem prontas de DTUTIL, sem
+      *    edicao de PIC aqui.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RETCUT.
+       AUTHOR. EQUIPE-BATCH.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RETTAB-FILE ASSIGN TO "RETTAB.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RETTAB-STATUS.
+           SELECT CUTOFFAUD-FILE ASSIGN TO "CUTOFFAUD.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CUTOFFAUD-STATUS.
+           SELECT CUTOFFGDG-FILE ASSIGN TO "CUTOFFGDG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CUTOFFGDG-STATUS.
+           SELECT CUTIFACE-FILE ASSIGN TO "CUTOFFIF.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CUTIFACE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RETTAB-FILE
+           RECORDING MODE IS F.
+       COPY "RETTAB.CPY".
+
+       FD  CUTOFFAUD-FILE
+           RECORDING MODE IS F.
+       COPY "AUDITREC.CPY".
+
+       FD  CUTOFFGDG-FILE
+           RECORDING MODE IS F.
+       COPY "CUTOFFGDG.CPY".
+
+       FD  CUTIFACE-FILE
+           RECORDING MODE IS F.
+       COPY "CUTIFACE.CPY".
+
+       WORKING-STORAGE SECTION.
+       01  WS-RETTAB-STATUS           PIC X(02) VALUE "00".
+       01  WS-CUTOFFAUD-STATUS        PIC X(02) VALUE "00".
+       01  WS-CUTOFFGDG-STATUS        PIC X(02) VALUE "00".
+       01  WS-CUTOFFGDG-ABERTO-SW     PIC X(01) VALUE "N".
+           88  WS-CUTOFFGDG-ABERTO    VALUE "Y".
+       01  WS-CUTIFACE-STATUS         PIC X(02) VALUE "00".
+       01  WS-CUTIFACE-ABERTO-SW      PIC X(01) VALUE "N".
+           88  WS-CUTIFACE-ABERTO     VALUE "Y".
+       01  WS-EOF-SW                  PIC X(01) VALUE "N".
+           88  WS-EOF                 VALUE "Y".
+
+       01  WS-DATA-COUT               PIC 9(08) VALUE ZEROS.
+       01  WS-DATA-COU                PIC 9(08) VALUE ZEROS.
+
+       COPY "DTUTIL.CPY".
+
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL.
+           ACCEPT WS-DATA-COUT FROM DATE YYYYMMDD
+           PERFORM 1000-ABRIR-RETTAB
+           PERFORM UNTIL WS-EOF
+               PERFORM 2000-LER-RETTAB
+               IF NOT WS-EOF
+                   PERFORM 3000-CALCULAR-CORTE
+               END-IF
+           END-PERFORM
+           PERFORM 9000-ENCERRAR-RETTAB
+           STOP RUN.
+
+       1000-ABRIR-RETTAB.
+           OPEN INPUT RETTAB-FILE
+           IF WS-RETTAB-STATUS NOT = "00"
+               DISPLAY "RETCUT: ERRO AO ABRIR RETTAB.DAT - STATUS "
+                       WS-RETTAB-STATUS
+               MOVE "Y" TO WS-EOF-SW
+           END-IF.
+
+       2000-LER-RETTAB.
+           READ RETTAB-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SW
+           END-READ.
+
+       3000-CALCULAR-CORTE.
+           MOVE "RETCUT  "           TO DTUTIL-PROGRAMA
+           MOVE "SUBDAYS "           TO DTUTIL-FUNCAO
+           MOVE "C"                  TO DTUTIL-MODO
+           MOVE WS-DATA-COUT         TO DTUTIL-DATA-ENTRADA
+           MOVE RETTAB-QTDE-DIAS     TO DTUTIL-QTDE-DIAS
+           CALL "DTUTIL" USING DTUTIL-PARM
+           IF DTUTIL-RETORNO NOT = 0
+               DISPLAY "RETCUT: " DTUTIL-MENSAGEM
+                       " (VEJA DTERR.DAT)"
+           ELSE
+               MOVE DTUTIL-DATA-SAIDA    TO WS-DATA-COU
+               DISPLAY "RETCUT: CATEGORIA....: " RETTAB-CATEGORIA
+               DISPLAY "RETCUT: QTDE DIAS....: " RETTAB-QTDE-DIAS
+               DISPLAY "RETCUT: DATA CORTE...: "
+                       DTUTIL-DATA-SAIDA-DDMMYYYY
+               PERFORM 4000-GRAVAR-AUDITORIA
+               PERFORM 5000-PUBLICAR-GDG
+               PERFORM 6000-PUBLICAR-INTERFACE
+           END-IF.
+
+      *    Se nem OPEN EXTEND nem o OPEN OUTPUT de fallback (primeira
+      *    execucao, arquivo ainda nao existe) conseguirem abrir
+      *    CUTOFFAUD.DAT - destino sem permissao de escrita, por
+      *    exemplo - o corte NAO e gravado na trilha de auditoria; sem
+      *    esta checagem o job seguia para WRITE num arquivo nunca
+      *    aberto e encerrava com RC=0 como se tivesse auditado tudo.
+       4000-GRAVAR-AUDITORIA.
+           OPEN EXTEND CUTOFFAUD-FILE
+           IF WS-CUTOFFAUD-STATUS NOT = "00"
+               OPEN OUTPUT CUTOFFAUD-FILE
+           END-IF
+           IF WS-CUTOFFAUD-STATUS NOT = "00"
+               DISPLAY "RETCUT: ERRO AO ABRIR CUTOFFAUD.DAT - STATUS "
+                       WS-CUTOFFAUD-STATUS
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE WS-DATA-COUT          TO AUDITREC-DATA-EXECUCAO
+               MOVE RETTAB-CATEGORIA      TO AUDITREC-CATEGORIA
+               MOVE WS-DATA-COU           TO AUDITREC-DATA-CORTE
+               MOVE RETTAB-JOB-DESTINO    TO AUDITREC-JOB-DESTINO
+               WRITE AUDITREC-REC
+               CLOSE CUTOFFAUD-FILE
+           END-IF.
+
+      *    CUTOFFGDG so e aberto uma vez (WS-CUTOFFGDG-ABERTO-SW),
+      *    entao uma falha de OPEN so pode acontecer na primeira
+      *    categoria processada; as demais categorias da mesma
+      *    execucao reusam o switch e nunca chegam a tentar o OPEN de
+      *    novo, por isso a checagem cobre so o primeiro WRITE.
+       5000-PUBLICAR-GDG.
+           IF NOT WS-CUTOFFGDG-ABERTO
+               OPEN OUTPUT CUTOFFGDG-FILE
+               IF WS-CUTOFFGDG-STATUS NOT = "00"
+                   DISPLAY "RETCUT: ERRO AO ABRIR CUTOFFGDG - STATUS "
+                           WS-CUTOFFGDG-STATUS
+                   MOVE 8 TO RETURN-CODE
+               ELSE
+                   MOVE "Y" TO WS-CUTOFFGDG-ABERTO-SW
+               END-IF
+           END-IF
+           IF WS-CUTOFFGDG-ABERTO
+               MOVE RETTAB-CATEGORIA      TO CUTOFFGDG-CATEGORIA
+               MOVE WS-DATA-COU           TO CUTOFFGDG-DATA-CORTE
+               MOVE WS-DATA-COUT          TO CUTOFFGDG-DATA-EXECUCAO
+               WRITE CUTOFFGDG-REC
+           END-IF.
+
+      *    CUTOFFIF.DAT e o arquivo de interface lido pelo sistema
+      *    parceiro, que exige a data de corte em MM-DD-YYYY - formato
+      *    diferente do DD/MM/YYYY usado nas telas/relatorios internos.
+      *    Mesma checagem de 5000: WS-CUTIFACE-ABERTO-SW so fica "Y"
+      *    se o OPEN deu certo, senao o WRITE e pulado.
+       6000-PUBLICAR-INTERFACE.
+           IF NOT WS-CUTIFACE-ABERTO
+               OPEN OUTPUT CUTIFACE-FILE
+               IF WS-CUTIFACE-STATUS NOT = "00"
+                   DISPLAY "RETCUT: ERRO AO ABRIR CUTOFFIF.DAT - "
+                           "STATUS " WS-CUTIFACE-STATUS
+                   MOVE 8 TO RETURN-CODE
+               ELSE
+                   MOVE "Y" TO WS-CUTIFACE-ABERTO-SW
+               END-IF
+           END-IF
+           IF WS-CUTIFACE-ABERTO
+               MOVE RETTAB-CATEGORIA      TO CUTIFACE-CATEGORIA
+               MOVE DTUTIL-DATA-SAIDA-MMDDYYYY
+                                          TO CUTIFACE-DATA-CORTE-MMDDYY
+               MOVE RETTAB-JOB-DESTINO    TO CUTIFACE-JOB-DESTINO
+               WRITE CUTIFACE-REC
+           END-IF.
+
+       9000-ENCERRAR-RETTAB.
+           IF WS-CUTOFFGDG-ABERTO
+               CLOSE CUTOFFGDG-FILE
+           END-IF
+           IF WS-CUTIFACE-ABERTO
+               CLOSE CUTIFACE-FILE
+           END-IF
+           CLOSE RETTAB-FILE.
