@@ -0,0 +1,273 @@
+      ******************************************************************
+      *    PROGRAM-ID. PURGSCAN
+      *    Varre MASTER.DAT procurando registros elegiveis a expurgo
+      *    (MASTREC-DATA-REF anterior a WRK-DATA-CALCULADA) e grava um
+      *    checkpoint em PURGCKPT.DAT a cada WS-INTERVALO-CKPT
+      *    registros. Se o job abendar no meio do arquivo, o rerun le
+      *    o checkpoint e pula (sem reavaliar) a quantidade de
+      *    registros ja processada antes de voltar a avaliar
+      *    expurgo, em vez de reprocessar o arquivo inteiro do comeco.
+      *    O checkpoint e lido ANTES do corte ser calculado: num
+      *    reinicio, a data de corte usa CKPTREC-DATA-EXECUCAO (a
+      *    "hoje" da execucao original) em vez de um novo ACCEPT FROM
+      *    DATE, senao um reinicio apos a virada do dia avaliaria o
+      *    restante do arquivo contra um corte diferente do prefixo ja
+      *    processado - o mesmo problema de corte inconsistente entre
+      *    jobs que 006 resolve, so que dentro de uma unica execucao.
+      *    A quantidade de dias vem de DIASTAB.DAT por tipo de
+      *    processamento, via o subprograma central DIASLOOK (mesma
+      *    consulta que CALCSLA usa, sem duplicar FILE-CONTROL/FD/
+      *    paragrafo de leitura aqui), com o literal anterior como
+      *    valor padrao se DIASTAB.DAT nao existir ou nao tiver a
+      *    linha. GAP CONHECIDO (ver copy/DIASTAB.CPY): este DIASTAB.DAT
+      *    e um arquivo sequencial distinto do cluster VSAM que a
+      *    transacao CICS DIAS atualiza - sem um job de extracao ainda
+      *    nao escrito, uma mudanca feita por DIASMNT nao chega aqui.
+      *    Cada registro elegivel e marcado em MASTREC-STATUS-EXPURGO
+      *    e regravado no proprio MASTER.DAT (OPEN I-O), para que o
+      *    resultado por registro sobreviva ao fim do job em vez de
+      *    ficar so no contador agregado.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PURGSCAN.
+       AUTHOR. EQUIPE-BATCH.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MASTER-FILE ASSIGN TO "MASTER.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-MASTER-STATUS.
+           SELECT CKPT-FILE ASSIGN TO "PURGCKPT.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MASTER-FILE
+           RECORDING MODE IS F.
+       COPY "MASTREC.CPY".
+
+       FD  CKPT-FILE
+           RECORDING MODE IS F.
+       COPY "CKPTREC.CPY".
+
+       WORKING-STORAGE SECTION.
+       01  WS-MASTER-STATUS           PIC X(02) VALUE "00".
+       01  WS-CKPT-STATUS             PIC X(02) VALUE "00".
+       01  WS-EOF-SW                  PIC X(01) VALUE "N".
+           88  WS-EOF                 VALUE "Y".
+       01  WS-REINICIO-SW             PIC X(01) VALUE "N".
+           88  WS-E-REINICIO          VALUE "Y".
+
+       01  WS-INTERVALO-CKPT          PIC 9(05) VALUE 100.
+       01  WS-QTDE-PROCESSADOS        PIC 9(09) VALUE ZEROS.
+       01  WS-QTDE-EXPURGADOS         PIC 9(09) VALUE ZEROS.
+       01  WS-QTDE-A-PULAR            PIC 9(09) VALUE ZEROS.
+       01  WS-IDX-PULAR               PIC 9(09) VALUE ZEROS.
+       01  WS-ABORTAR-SW              PIC X(01) VALUE "N".
+           88  WS-ABORTAR             VALUE "Y".
+       01  WS-MASTER-ABERTO-SW        PIC X(01) VALUE "N".
+           88  WS-MASTER-ABERTO       VALUE "Y".
+
+       01  WS-QTDE-DIAS-PADRAO        PIC S9(05) VALUE 40.
+
+       01  DTPROC-DT-FECHA            PIC 9(08) VALUE ZEROS.
+       01  WS-QTDE-DIAS               PIC S9(05) VALUE ZEROS.
+       01  WRK-DATA-CALCULADA         PIC 9(08) VALUE ZEROS.
+
+       COPY "DIASLOOK.CPY".
+       COPY "DTUTIL.CPY".
+
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL.
+           PERFORM 2000-LER-CHECKPOINT
+           PERFORM 1000-CALCULAR-CORTE
+           IF WS-ABORTAR
+               DISPLAY "PURGSCAN: EXECUCAO ABORTADA - VEJA DTERR.DAT"
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               PERFORM 3000-ABRIR-MASTER
+               IF WS-MASTER-ABERTO
+                   IF NOT WS-EOF
+                       PERFORM 4000-PULAR-JA-PROCESSADOS
+                   END-IF
+                   PERFORM UNTIL WS-EOF
+                       PERFORM 5000-LER-MASTER
+                       IF NOT WS-EOF
+                           PERFORM 6000-AVALIAR-REGISTRO
+                       END-IF
+                   END-PERFORM
+                   PERFORM 7000-GRAVAR-CHECKPOINT-FINAL
+                   CLOSE MASTER-FILE
+                   DISPLAY "PURGSCAN: REGISTROS PROCESSADOS..: "
+                           WS-QTDE-PROCESSADOS
+                   DISPLAY "PURGSCAN: REGISTROS EXPURGAVEIS...: "
+                           WS-QTDE-EXPURGADOS
+               ELSE
+                   MOVE 8 TO RETURN-CODE
+               END-IF
+           END-IF
+           STOP RUN.
+
+      *    A data-base do corte e "hoje" apenas na primeira execucao.
+      *    Num reinicio (WS-E-REINICIO), reusa CKPTREC-DATA-EXECUCAO -
+      *    a "hoje" gravada no checkpoint da execucao original - para
+      *    que o restante do arquivo seja avaliado contra o mesmo
+      *    corte do prefixo ja processado antes do ABEND, mesmo que o
+      *    rerun aconteca so no dia seguinte.
+       1000-CALCULAR-CORTE.
+           IF WS-E-REINICIO
+               MOVE CKPTREC-DATA-EXECUCAO TO DTPROC-DT-FECHA
+           ELSE
+               ACCEPT DTPROC-DT-FECHA FROM DATE YYYYMMDD
+           END-IF
+           PERFORM 1010-OBTER-QTDE-DIAS
+           MOVE "PURGSCAN"           TO DTUTIL-PROGRAMA
+           MOVE "SUBDAYS "           TO DTUTIL-FUNCAO
+           MOVE "B"                  TO DTUTIL-MODO
+           MOVE DTPROC-DT-FECHA      TO DTUTIL-DATA-ENTRADA
+           MOVE WS-QTDE-DIAS         TO DTUTIL-QTDE-DIAS
+           CALL "DTUTIL" USING DTUTIL-PARM
+           IF DTUTIL-RETORNO NOT = 0
+               MOVE "Y" TO WS-ABORTAR-SW
+               DISPLAY "PURGSCAN: " DTUTIL-MENSAGEM
+           ELSE
+               MOVE DTUTIL-DATA-SAIDA    TO WRK-DATA-CALCULADA
+               DISPLAY "PURGSCAN: DATA DE CORTE...........: "
+                       WRK-DATA-CALCULADA
+           END-IF.
+
+      *    WS-QTDE-DIAS vem de DIASTAB.DAT por tipo de processamento,
+      *    via o subprograma central DIASLOOK (mesma consulta que
+      *    CALCSLA usa) - o mesmo objetivo de 000/RETTAB, so que para
+      *    o prazo usado em WRK-DATA-CALCULADA. Se DIASTAB.DAT nao
+      *    existir ou nao tiver a linha, DIASLOOK devolve
+      *    WS-QTDE-DIAS-PADRAO e o job segue. DIASTAB.DAT e so o
+      *    extrato sequencial usado pelo lado batch (ver GAP CONHECIDO
+      *    em copy/DIASTAB.CPY) - ainda nao e alimentado pela
+      *    transacao CICS DIAS.
+       1010-OBTER-QTDE-DIAS.
+           MOVE "PURGSCAN"           TO DIASLOOK-TIPO-PROC
+           MOVE WS-QTDE-DIAS-PADRAO  TO DIASLOOK-QTDE-DIAS-PADRAO
+           CALL "DIASLOOK" USING DIASLOOK-PARM
+           MOVE DIASLOOK-QTDE-DIAS   TO WS-QTDE-DIAS
+           IF NOT DIASLOOK-ACHOU
+               DISPLAY "PURGSCAN: DIASTAB.DAT SEM A LINHA - "
+                       "USANDO PADRAO " WS-QTDE-DIAS-PADRAO
+           END-IF.
+
+      *    Le o checkpoint da execucao anterior, se existir. Ausencia
+      *    de arquivo (ou chave em branco) significa "comecar do
+      *    zero".
+       2000-LER-CHECKPOINT.
+           MOVE SPACES TO CKPTREC-ULT-CHAVE
+           MOVE ZEROS  TO CKPTREC-QTDE-PROCESSADOS
+           OPEN INPUT CKPT-FILE
+           IF WS-CKPT-STATUS = "00"
+               READ CKPT-FILE
+               IF WS-CKPT-STATUS = "00"
+                   AND CKPTREC-QTDE-PROCESSADOS > ZEROS
+                   MOVE "Y" TO WS-REINICIO-SW
+                   MOVE CKPTREC-QTDE-PROCESSADOS TO WS-QTDE-A-PULAR
+                   MOVE CKPTREC-QTDE-PROCESSADOS
+                       TO WS-QTDE-PROCESSADOS
+                   DISPLAY "PURGSCAN: REINICIANDO - PULANDO "
+                           WS-QTDE-A-PULAR
+                           " REGISTROS JA PROCESSADOS (ULTIMA CHAVE "
+                           CKPTREC-ULT-CHAVE ")"
+               END-IF
+               CLOSE CKPT-FILE
+           END-IF.
+
+      *    OPEN I-O (nao INPUT): 6000-AVALIAR-REGISTRO regrava cada
+      *    registro com MASTREC-STATUS-EXPURGO marcado, para que o
+      *    resultado da avaliacao sobreviva ao fim do job em vez de
+      *    ficar so no contador WS-QTDE-EXPURGADOS.
+      *    WS-MASTER-ABERTO-SW (nao WS-EOF-SW) e quem marca sucesso de
+      *    abertura: uma falha de OPEN (dataset ausente/bloqueado) nao e
+      *    "fim de arquivo" e o chamador nao deve tratar as duas a
+      *    mesma forma - senao 7000-GRAVAR-CHECKPOINT-FINAL apagaria um
+      *    checkpoint valido e CLOSE rodaria num arquivo nunca aberto.
+       3000-ABRIR-MASTER.
+           OPEN I-O MASTER-FILE
+           IF WS-MASTER-STATUS NOT = "00"
+               DISPLAY "PURGSCAN: ERRO AO ABRIR MASTER.DAT - STATUS "
+                       WS-MASTER-STATUS
+           ELSE
+               MOVE "Y" TO WS-MASTER-ABERTO-SW
+           END-IF.
+
+      *    Reinicio por contagem: pula (sem reavaliar expurgo) os
+      *    registros ja contabilizados no checkpoint anterior. Evita
+      *    depender de ORGANIZATION INDEXED/START, que nem todo
+      *    arquivo master tem disponivel.
+       4000-PULAR-JA-PROCESSADOS.
+           IF WS-E-REINICIO
+               PERFORM VARYING WS-IDX-PULAR FROM 1 BY 1
+                       UNTIL WS-IDX-PULAR > WS-QTDE-A-PULAR
+                          OR WS-EOF
+                   READ MASTER-FILE
+                       AT END
+                           MOVE "Y" TO WS-EOF-SW
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+       5000-LER-MASTER.
+           READ MASTER-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SW
+           END-READ.
+
+       6000-AVALIAR-REGISTRO.
+           ADD 1 TO WS-QTDE-PROCESSADOS
+           IF MASTREC-DATA-REF < WRK-DATA-CALCULADA
+               ADD 1 TO WS-QTDE-EXPURGADOS
+               MOVE "S" TO MASTREC-STATUS-EXPURGO
+           ELSE
+               MOVE "N" TO MASTREC-STATUS-EXPURGO
+           END-IF
+           REWRITE MASTREC
+           IF FUNCTION MOD(WS-QTDE-PROCESSADOS, WS-INTERVALO-CKPT) = 0
+               PERFORM 8000-GRAVAR-CHECKPOINT
+           END-IF.
+
+      *    Checkpoint de progresso: grava a ultima chave lida para que
+      *    um rerun possa pular direto para ela. Uma falha aqui (disco
+      *    cheio, destino sem permissao de escrita) nao compromete o
+      *    MASTER.DAT ja regravado, mas tira a garantia de restart -
+      *    por isso e sinalizada em RETURN-CODE em vez de seguir muda
+      *    como se o checkpoint tivesse sido gravado.
+       8000-GRAVAR-CHECKPOINT.
+           MOVE MASTREC-CHAVE          TO CKPTREC-ULT-CHAVE
+           MOVE WS-QTDE-PROCESSADOS    TO CKPTREC-QTDE-PROCESSADOS
+           MOVE DTPROC-DT-FECHA        TO CKPTREC-DATA-EXECUCAO
+           OPEN OUTPUT CKPT-FILE
+           IF WS-CKPT-STATUS NOT = "00"
+               DISPLAY "PURGSCAN: ERRO AO ABRIR PURGCKPT.DAT PARA "
+                       "GRAVACAO - STATUS " WS-CKPT-STATUS
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               WRITE CKPTREC-REC
+               CLOSE CKPT-FILE
+           END-IF.
+
+      *    Fim normal de arquivo: zera o checkpoint para que a proxima
+      *    execucao comece do inicio do MASTER.DAT. Mesma checagem de
+      *    8000: uma falha de OPEN aqui significa que um checkpoint
+      *    antigo (se existir) fica intacto, entao tambem e sinalizada
+      *    em vez de encerrar o job como se tivesse limpado.
+       7000-GRAVAR-CHECKPOINT-FINAL.
+           MOVE SPACES                TO CKPTREC-ULT-CHAVE
+           MOVE ZEROS                 TO CKPTREC-QTDE-PROCESSADOS
+           MOVE DTPROC-DT-FECHA       TO CKPTREC-DATA-EXECUCAO
+           OPEN OUTPUT CKPT-FILE
+           IF WS-CKPT-STATUS NOT = "00"
+               DISPLAY "PURGSCAN: ERRO AO ABRIR PURGCKPT.DAT PARA "
+                       "GRAVACAO - STATUS " WS-CKPT-STATUS
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               WRITE CKPTREC-REC
+               CLOSE CKPT-FILE
+           END-IF.
